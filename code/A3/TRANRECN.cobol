@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANRECN.
+      ******************************************************
+      *  TRANSACTION LEDGER RECONCILIATION
+      *  For every TAX-RECORD on the master, sums the TAX-
+      *  TRANSACTION-FILE entries posted since that account's
+      *  last RECON-CHECKPOINT-RECORD and proves checkpoint
+      *  balance plus those transactions equals the current
+      *  BALANCE.  Mismatches are written to an exception
+      *  report; every account's checkpoint is then advanced
+      *  to the date/time/sequence of the last transaction
+      *  actually summed (not the run's own clock), so a
+      *  transaction posted in the same centisecond as a
+      *  checkpoint advance is never skipped on the next run.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT TAX-TRANSACTION-FILE
+               ASSIGN TO "TAXTRAN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TT-KEY
+               ALTERNATE RECORD KEY IS TT-TAXID WITH DUPLICATES
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT RECON-CHECKPOINT-FILE
+               ASSIGN TO "RECNCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-TAXID
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "TRANRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  TAX-TRANSACTION-FILE.
+       COPY "TAXTRAN.cobol".
+
+       FD  RECON-CHECKPOINT-FILE.
+       COPY "RECNCKPT.cobol".
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-TRAN-FILE-STATUS PIC XX.
+       01  WS-CKPT-FILE-STATUS PIC XX.
+       01  WS-RPT-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-MASTER-RECORDS VALUE "Y".
+       01  WS-TRAN-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-TRAN-FOR-ACCOUNT VALUE "Y".
+       01  WS-CKPT-FOUND-SW PIC X VALUE "N".
+           88 CKPT-FOUND VALUE "Y".
+       01  WS-EXPECTED-BALANCE PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-TRAN-SUM PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-STARTING-BALANCE PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-STARTING-STAMP.
+           03 WS-STARTING-DATE PIC 9(6).
+           03 WS-STARTING-TIME PIC 9(9).
+       01  WS-STARTING-SEQ PIC 9(4).
+      * Highest TT-POST-DATE/TIME/SEQUENCE-NO among the
+      * transactions actually folded into WS-TRAN-SUM this pass --
+      * becomes the next checkpoint, in place of "now".
+       01  WS-ANY-TRAN-SUMMED-SW PIC X VALUE "N".
+           88 ANY-TRAN-SUMMED VALUE "Y".
+       01  WS-MAX-TRAN-DATE PIC 9(6).
+       01  WS-MAX-TRAN-TIME PIC 9(9).
+       01  WS-MAX-TRAN-SEQ PIC 9(4).
+       01  WS-ACCOUNTS-CHECKED PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTIONS-FOUND PIC 9(7) VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           03 FILLER PIC X(7) VALUE "TAXID ".
+           03 WS-E-TAXID PIC -(9).
+           03 FILLER PIC X(4) VALUE " EXP".
+           03 WS-E-EXPECTED PIC -(9)9.99.
+           03 FILLER PIC X(4) VALUE " ACT".
+           03 WS-E-ACTUAL PIC -(9)9.99.
+
+       01  WS-SUMMARY-LINE.
+           03 FILLER PIC X(20) VALUE "ACCOUNTS CHECKED: ".
+           03 WS-S-CHECKED PIC ZZZ,ZZ9.
+           03 FILLER PIC X(16) VALUE "  EXCEPTIONS: ".
+           03 WS-S-EXCEPTIONS PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL NO-MORE-MASTER-RECORDS
+               READ TAX-MASTER-FILE NEXT
+                   AT END
+                       SET NO-MORE-MASTER-RECORDS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-RECONCILE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT TAX-MASTER-FILE
+           OPEN INPUT TAX-TRANSACTION-FILE
+           OPEN I-O RECON-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT RECON-CHECKPOINT-FILE
+               CLOSE RECON-CHECKPOINT-FILE
+               OPEN I-O RECON-CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+
+       2000-RECONCILE-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           PERFORM 2100-GET-CHECKPOINT
+           PERFORM 2200-SUM-TRANSACTIONS-SINCE-CHECKPOINT
+           COMPUTE WS-EXPECTED-BALANCE =
+               WS-STARTING-BALANCE + WS-TRAN-SUM
+           IF WS-EXPECTED-BALANCE NOT = BALANCE
+               ADD 1 TO WS-EXCEPTIONS-FOUND
+               MOVE TAXID TO WS-E-TAXID
+               MOVE WS-EXPECTED-BALANCE TO WS-E-EXPECTED
+               MOVE BALANCE TO WS-E-ACTUAL
+               WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE
+           END-IF
+           PERFORM 2300-ADVANCE-CHECKPOINT.
+
+       2100-GET-CHECKPOINT.
+           MOVE TAXID TO RC-TAXID
+           READ RECON-CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO WS-STARTING-BALANCE
+                   MOVE ZERO TO WS-STARTING-DATE
+                   MOVE ZERO TO WS-STARTING-TIME
+                   MOVE ZERO TO WS-STARTING-SEQ
+               NOT INVALID KEY
+                   MOVE RC-CHECKPOINT-BALANCE TO WS-STARTING-BALANCE
+                   MOVE RC-CHECKPOINT-DATE TO WS-STARTING-DATE
+                   MOVE RC-CHECKPOINT-TIME TO WS-STARTING-TIME
+                   MOVE RC-CHECKPOINT-SEQ TO WS-STARTING-SEQ
+           END-READ.
+
+      * A transaction is "since the checkpoint" if it is newer than
+      * the checkpoint's date/time, or ties the checkpoint's
+      * date/time but carries a higher TT-SEQUENCE-NO -- the tie-
+      * break that keeps a transaction posted in the very same
+      * centisecond as the last checkpoint advance from being
+      * permanently excluded.
+       2200-SUM-TRANSACTIONS-SINCE-CHECKPOINT.
+           MOVE ZERO TO WS-TRAN-SUM
+           MOVE "N" TO WS-TRAN-EOF-SW
+           MOVE "N" TO WS-ANY-TRAN-SUMMED-SW
+           MOVE WS-STARTING-DATE TO WS-MAX-TRAN-DATE
+           MOVE WS-STARTING-TIME TO WS-MAX-TRAN-TIME
+           MOVE WS-STARTING-SEQ TO WS-MAX-TRAN-SEQ
+           MOVE TAXID TO TT-TAXID
+           START TAX-TRANSACTION-FILE KEY IS NOT LESS THAN TT-TAXID
+               INVALID KEY
+                   SET NO-MORE-TRAN-FOR-ACCOUNT TO TRUE
+           END-START
+           PERFORM UNTIL NO-MORE-TRAN-FOR-ACCOUNT
+               READ TAX-TRANSACTION-FILE NEXT
+                   AT END
+                       SET NO-MORE-TRAN-FOR-ACCOUNT TO TRUE
+                   NOT AT END
+                       IF TT-TAXID NOT = TAXID
+                           SET NO-MORE-TRAN-FOR-ACCOUNT TO TRUE
+                       ELSE
+                           IF TT-POST-DATE > WS-STARTING-DATE OR
+                              (TT-POST-DATE = WS-STARTING-DATE AND
+                               TT-POST-TIME > WS-STARTING-TIME) OR
+                              (TT-POST-DATE = WS-STARTING-DATE AND
+                               TT-POST-TIME = WS-STARTING-TIME AND
+                               TT-SEQUENCE-NO > WS-STARTING-SEQ)
+                               ADD TT-AMOUNT TO WS-TRAN-SUM
+                               SET ANY-TRAN-SUMMED TO TRUE
+                               MOVE TT-POST-DATE TO WS-MAX-TRAN-DATE
+                               MOVE TT-POST-TIME TO WS-MAX-TRAN-TIME
+                               MOVE TT-SEQUENCE-NO TO WS-MAX-TRAN-SEQ
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * Advances the checkpoint to the last transaction actually
+      * summed, not to the time this reconciliation run happened --
+      * if nothing was summed the checkpoint stamp is left exactly
+      * as it was read.
+       2300-ADVANCE-CHECKPOINT.
+           MOVE TAXID TO RC-TAXID
+           MOVE BALANCE TO RC-CHECKPOINT-BALANCE
+           MOVE WS-MAX-TRAN-DATE TO RC-CHECKPOINT-DATE
+           MOVE WS-MAX-TRAN-TIME TO RC-CHECKPOINT-TIME
+           MOVE WS-MAX-TRAN-SEQ TO RC-CHECKPOINT-SEQ
+           REWRITE RECON-CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE RECON-CHECKPOINT-RECORD
+           END-REWRITE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-ACCOUNTS-CHECKED TO WS-S-CHECKED
+           MOVE WS-EXCEPTIONS-FOUND TO WS-S-EXCEPTIONS
+           WRITE EXCEPTION-REPORT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE TAX-MASTER-FILE
+           CLOSE TAX-TRANSACTION-FILE
+           CLOSE RECON-CHECKPOINT-FILE
+           CLOSE EXCEPTION-REPORT-FILE.
