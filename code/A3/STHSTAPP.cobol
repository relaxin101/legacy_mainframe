@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STHSTAPP.
+      ******************************************************
+      *  STATUS HISTORY APPEND
+      *  Called by any program that changes TAX-RECORD STATS.
+      *  Writes one STATUS-HISTORY-RECORD capturing the old
+      *  and new STATS values and when/what made the change.
+      *  LS-POST-OK tells the caller whether the history entry
+      *  actually got written, so STATS is only advanced when
+      *  the audit trail for it exists.
+      *
+      *  When the caller passes a nonzero LS-INPUT-SEQ (TAXUPD's
+      *  restart-sensitive changes), this routine first checks
+      *  whether a history entry already exists for this TAXID
+      *  with that same source sequence -- if so, the change was
+      *  already applied by an earlier attempt at this run (e.g.
+      *  a restart reprocessing an open group) and LS-POST-OK
+      *  comes back "D" instead of "Y" so the caller does not
+      *  re-advance STATS a second time.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-HISTORY-FILE
+               ASSIGN TO "STATHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-KEY
+               ALTERNATE RECORD KEY IS SH-TAXID WITH DUPLICATES
+               FILE STATUS IS WS-SH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-HISTORY-FILE.
+       COPY "STATHIST.cobol".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SH-FILE-STATUS PIC XX.
+       01  WS-FILE-OPEN-SW PIC X VALUE "N".
+           88 SH-FILE-IS-OPEN VALUE "Y".
+       01  WS-TODAY-DATE PIC 9(6).
+       01  WS-NOW-TIME PIC 9(8).
+
+      * Disambiguates STATUS-HISTORY-RECORDs that would
+      * otherwise share the same TAXID/date/time -- bumped on
+      * every call for the life of the run.
+       01  WS-SEQUENCE-COUNTER PIC 9(4) VALUE ZERO.
+       01  WS-DUP-FOUND-SW PIC X VALUE "N".
+           88 DUPLICATE-ALREADY-POSTED VALUE "Y".
+       01  WS-SCAN-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-SCAN-RECORDS VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-TAXID PIC S9(9) USAGE IS COMP-3.
+       01  LS-OLD-STATS PIC X.
+       01  LS-NEW-STATS PIC X.
+       01  LS-SOURCE-PGM PIC X(8).
+       01  LS-INPUT-SEQ PIC 9(4).
+       01  LS-POST-OK PIC X.
+           88 POST-SUCCESSFUL VALUE "Y".
+           88 ALREADY-APPLIED VALUE "D".
+
+       PROCEDURE DIVISION USING LS-TAXID, LS-OLD-STATS,
+               LS-NEW-STATS, LS-SOURCE-PGM, LS-INPUT-SEQ, LS-POST-OK.
+       0000-MAIN.
+           IF NOT SH-FILE-IS-OPEN
+               PERFORM 1000-OPEN-HISTORY-FILE
+           END-IF
+
+           IF LS-INPUT-SEQ NOT = ZERO
+               PERFORM 1500-CHECK-ALREADY-POSTED
+           END-IF
+
+           IF DUPLICATE-ALREADY-POSTED
+               MOVE "D" TO LS-POST-OK
+           ELSE
+               ACCEPT WS-TODAY-DATE FROM DATE
+               ACCEPT WS-NOW-TIME FROM TIME
+               ADD 1 TO WS-SEQUENCE-COUNTER
+
+               MOVE LS-TAXID TO SH-TAXID
+               MOVE WS-TODAY-DATE TO SH-CHANGE-DATE
+               MOVE WS-NOW-TIME TO SH-CHANGE-TIME
+               MOVE WS-SEQUENCE-COUNTER TO SH-SEQUENCE-NO
+               MOVE LS-OLD-STATS TO SH-OLD-STATS
+               MOVE LS-NEW-STATS TO SH-NEW-STATS
+               MOVE LS-SOURCE-PGM TO SH-SOURCE-PGM
+               MOVE LS-INPUT-SEQ TO SH-SOURCE-SEQ
+
+               WRITE STATUS-HISTORY-RECORD
+                   INVALID KEY
+                       DISPLAY
+                           "STHSTAPP: DUPLICATE HISTORY KEY FOR TAXID "
+                           LS-TAXID
+                       MOVE "N" TO LS-POST-OK
+                   NOT INVALID KEY
+                       MOVE "Y" TO LS-POST-OK
+               END-WRITE
+           END-IF
+
+           GOBACK.
+
+      * Walks every history entry already on file for this TAXID
+      * (oldest to newest, via the alternate key) looking for one
+      * carrying the same caller-supplied input sequence -- if
+      * found, this exact change was already posted and must not
+      * be posted again.
+       1500-CHECK-ALREADY-POSTED.
+           MOVE "N" TO WS-DUP-FOUND-SW
+           MOVE "N" TO WS-SCAN-EOF-SW
+           MOVE LS-TAXID TO SH-TAXID
+           START STATUS-HISTORY-FILE KEY IS NOT LESS THAN SH-TAXID
+               INVALID KEY
+                   SET NO-MORE-SCAN-RECORDS TO TRUE
+           END-START
+           PERFORM UNTIL NO-MORE-SCAN-RECORDS
+               READ STATUS-HISTORY-FILE NEXT
+                   AT END
+                       SET NO-MORE-SCAN-RECORDS TO TRUE
+                   NOT AT END
+                       IF SH-TAXID NOT = LS-TAXID
+                           SET NO-MORE-SCAN-RECORDS TO TRUE
+                       ELSE
+                           IF SH-SOURCE-SEQ = LS-INPUT-SEQ
+                               SET DUPLICATE-ALREADY-POSTED TO TRUE
+                               SET NO-MORE-SCAN-RECORDS TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1000-OPEN-HISTORY-FILE.
+           OPEN I-O STATUS-HISTORY-FILE
+           IF WS-SH-FILE-STATUS = "35"
+               OPEN OUTPUT STATUS-HISTORY-FILE
+               CLOSE STATUS-HISTORY-FILE
+               OPEN I-O STATUS-HISTORY-FILE
+           END-IF
+           SET SH-FILE-IS-OPEN TO TRUE.
