@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALCHECK.
+      ******************************************************
+      *  BALANCE BOUNDS RECONCILIATION
+      *  Scans the TAX-RECORD master for balances that look
+      *  like a bad post rather than a legitimate refund
+      *  position:
+      *    - BALANCE more negative than the configured
+      *      overpayment threshold
+      *    - STATS marked closed with a nonzero BALANCE
+      *  Flags each on an exception report so these can be
+      *  worked before a taxpayer calls about it.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-RPT-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-MASTER-RECORDS VALUE "Y".
+
+      * Overpayment credits beyond this amount are treated as
+      * a likely duplicate payment or misapplied credit rather
+      * than a normal refund position.
+       01  WS-OVERPAYMENT-THRESHOLD PIC S9(11)V99 USAGE IS COMP-3
+           VALUE -500.00.
+
+       01  WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTIONS-FOUND PIC 9(7) VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           03 WS-E-REASON PIC X(32).
+           03 FILLER PIC X(8) VALUE "TAXID ".
+           03 WS-E-TAXID PIC -(9).
+           03 FILLER PIC X(4) VALUE " BAL".
+           03 WS-E-BALANCE PIC -(9)9.99.
+
+       01  WS-SUMMARY-LINE.
+           03 FILLER PIC X(17) VALUE "RECORDS READ: ".
+           03 WS-S-READ PIC ZZZ,ZZ9.
+           03 FILLER PIC X(17) VALUE "  EXCEPTIONS: ".
+           03 WS-S-EXCEPTIONS PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TAX-MASTER-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+
+           PERFORM UNTIL NO-MORE-MASTER-RECORDS
+               READ TAX-MASTER-FILE NEXT
+                   AT END
+                       SET NO-MORE-MASTER-RECORDS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-CHECK-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           PERFORM 8000-WRITE-SUMMARY
+           CLOSE TAX-MASTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           GOBACK.
+
+       2000-CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-RECORDS-READ
+           IF BALANCE < WS-OVERPAYMENT-THRESHOLD
+               MOVE "BALANCE BELOW OVERPAYMENT LIMIT" TO WS-E-REASON
+               PERFORM 2100-WRITE-EXCEPTION
+           END-IF
+           IF ACCOUNT-CLOSED AND BALANCE NOT = ZERO
+               MOVE "CLOSED ACCOUNT WITH NONZERO BAL" TO WS-E-REASON
+               PERFORM 2100-WRITE-EXCEPTION
+           END-IF.
+
+       2100-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTIONS-FOUND
+           MOVE TAXID TO WS-E-TAXID
+           MOVE BALANCE TO WS-E-BALANCE
+           WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECORDS-READ TO WS-S-READ
+           MOVE WS-EXCEPTIONS-FOUND TO WS-S-EXCEPTIONS
+           WRITE EXCEPTION-REPORT-LINE FROM WS-SUMMARY-LINE.
