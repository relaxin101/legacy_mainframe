@@ -0,0 +1,13 @@
+       01  RECON-CHECKPOINT-RECORD.
+           03 RC-TAXID PIC S9(9) USAGE IS COMP-3.
+           03 RC-CHECKPOINT-BALANCE PIC S9(11)V99 USAGE IS COMP-3.
+      * Stamp of the last TAX-TRANSACTION-RECORD actually folded
+      * into this account's sum, not the time the reconciliation
+      * run itself happened -- RC-CHECKPOINT-SEQ carries that
+      * transaction's own TT-SEQUENCE-NO so a transaction posted
+      * in the same date/time as another one for this account is
+      * never mistaken for the boundary itself.
+           03 RC-CHECKPOINT-STAMP.
+             10 RC-CHECKPOINT-DATE PIC 9(6).
+             10 RC-CHECKPOINT-TIME PIC 9(9).
+           03 RC-CHECKPOINT-SEQ PIC 9(4).
