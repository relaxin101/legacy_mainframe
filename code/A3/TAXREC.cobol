@@ -2,9 +2,20 @@
            03 META.
              05 TAXID PIC S9(9) USAGE IS COMP-3.
              05 STATS PIC X.
+               88 ACCOUNT-ACTIVE VALUE "A".
+               88 ACCOUNT-DELINQUENT VALUE "D".
+               88 ACCOUNT-CLOSED VALUE "C".
              05 LAST-UPDATED.
                10 UPDATE-DATE PIC 9(6).
                10 UPDATE-TIME PIC 9(9).
+             05 LAST-ACCRUAL-DATE PIC 9(6).
+             05 DELINQUENCY-START-DATE PIC 9(6).
+             05 PENALTY-APPLIED-SW PIC X.
+               88 PENALTY-ALREADY-APPLIED VALUE "Y".
            03 BALANCE PIC S9(11)V99 USAGE IS COMP-3.
-           03 NOTES PIC X(100)
-             OCCURS 10 TIMES.
+           03 NOTES OCCURS 10 TIMES.
+             05 NOTE-AUTHOR-ID PIC X(8).
+             05 NOTE-ENTRY-STAMP.
+               10 NOTE-ENTRY-DATE PIC 9(6).
+               10 NOTE-ENTRY-TIME PIC 9(9).
+             05 NOTE-TEXT PIC X(100).
