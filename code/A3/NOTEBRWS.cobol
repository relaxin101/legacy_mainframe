@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTEBRWS.
+      ******************************************************
+      *  NOTE HISTORY BROWSE
+      *  Prints the full note history for one TAXID: the 10
+      *  slots carried on the TAX-RECORD master followed by
+      *  any notes that spilled into the NOTE-OVERFLOW-FILE,
+      *  in slot/sequence order.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-REQUEST-FILE
+               ASSIGN TO "NOTEREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-FILE-STATUS.
+
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT NOTE-OVERFLOW-FILE
+               ASSIGN TO "NOTEHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NO-KEY
+               FILE STATUS IS WS-OVFL-FILE-STATUS.
+
+           SELECT NOTE-LISTING-FILE
+               ASSIGN TO "NOTELIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-REQUEST-FILE.
+       01  INQUIRY-REQUEST-RECORD.
+           03 IR-TAXID PIC S9(9).
+
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  NOTE-OVERFLOW-FILE.
+       COPY "NOTEHIST.cobol".
+
+       FD  NOTE-LISTING-FILE.
+       01  NOTE-LISTING-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQ-FILE-STATUS PIC XX.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-OVFL-FILE-STATUS PIC XX.
+       01  WS-LIST-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-REQUESTS VALUE "Y".
+       01  WS-OVFL-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-OVERFLOW VALUE "Y".
+       01  WS-TAXID-KEY PIC S9(9) USAGE IS COMP-3.
+       01  WS-SUB PIC 99.
+
+       01  WS-DETAIL-LINE.
+           03 WS-D-TAXID PIC -(9).
+           03 FILLER PIC X(3) VALUE SPACES.
+      * Wide enough for NO-SEQUENCE-NO PIC 9(4), not just the
+      * 1-10 in-record table slots.
+           03 WS-D-SLOT PIC ZZZZ9.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 WS-D-AUTHOR PIC X(8).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 WS-D-DATE PIC 9(6).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 WS-D-TIME PIC 9(9).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 WS-D-TEXT PIC X(100).
+
+       01  WS-HEADING-LINE.
+           03 FILLER PIC X(10) VALUE "TAXID".
+           03 FILLER PIC X(6) VALUE "SLOT".
+           03 FILLER PIC X(11) VALUE "AUTHOR".
+           03 FILLER PIC X(9) VALUE "DATE".
+           03 FILLER PIC X(12) VALUE "TIME".
+           03 FILLER PIC X(10) VALUE "NOTE TEXT".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL NO-MORE-REQUESTS
+               READ INQUIRY-REQUEST-FILE
+                   AT END
+                       SET NO-MORE-REQUESTS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-BROWSE-ONE-TAXID
+               END-READ
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT INQUIRY-REQUEST-FILE
+           OPEN INPUT TAX-MASTER-FILE
+           OPEN INPUT NOTE-OVERFLOW-FILE
+           OPEN OUTPUT NOTE-LISTING-FILE
+           WRITE NOTE-LISTING-LINE FROM WS-HEADING-LINE.
+
+       2000-BROWSE-ONE-TAXID.
+           MOVE IR-TAXID TO WS-TAXID-KEY
+           MOVE WS-TAXID-KEY TO TAXID
+           READ TAX-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "NOTEBRWS: UNKNOWN TAXID " IR-TAXID
+               NOT INVALID KEY
+                   PERFORM 2100-LIST-MASTER-SLOTS
+                   PERFORM 2200-LIST-OVERFLOW-NOTES
+           END-READ.
+
+       2100-LIST-MASTER-SLOTS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+               IF NOTE-TEXT (WS-SUB) NOT = SPACES
+                   MOVE WS-TAXID-KEY TO WS-D-TAXID
+                   MOVE WS-SUB TO WS-D-SLOT
+                   MOVE NOTE-AUTHOR-ID (WS-SUB) TO WS-D-AUTHOR
+                   MOVE NOTE-ENTRY-DATE (WS-SUB) TO WS-D-DATE
+                   MOVE NOTE-ENTRY-TIME (WS-SUB) TO WS-D-TIME
+                   MOVE NOTE-TEXT (WS-SUB) TO WS-D-TEXT
+                   WRITE NOTE-LISTING-LINE FROM WS-DETAIL-LINE
+               END-IF
+           END-PERFORM.
+
+       2200-LIST-OVERFLOW-NOTES.
+           MOVE WS-TAXID-KEY TO NO-TAXID
+           MOVE 0001 TO NO-SEQUENCE-NO
+           MOVE "N" TO WS-OVFL-EOF-SW
+           START NOTE-OVERFLOW-FILE KEY IS NOT LESS THAN NO-KEY
+               INVALID KEY
+                   SET NO-MORE-OVERFLOW TO TRUE
+           END-START
+           PERFORM UNTIL NO-MORE-OVERFLOW
+               READ NOTE-OVERFLOW-FILE NEXT
+                   AT END
+                       SET NO-MORE-OVERFLOW TO TRUE
+                   NOT AT END
+                       IF NO-TAXID = WS-TAXID-KEY
+                           MOVE WS-TAXID-KEY TO WS-D-TAXID
+                           MOVE NO-SEQUENCE-NO TO WS-D-SLOT
+                           MOVE NO-AUTHOR-ID TO WS-D-AUTHOR
+                           MOVE NO-ENTRY-DATE TO WS-D-DATE
+                           MOVE NO-ENTRY-TIME TO WS-D-TIME
+                           MOVE NO-TEXT TO WS-D-TEXT
+                           WRITE NOTE-LISTING-LINE FROM WS-DETAIL-LINE
+                       ELSE
+                           SET NO-MORE-OVERFLOW TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       9000-CLOSE-FILES.
+           CLOSE INQUIRY-REQUEST-FILE
+           CLOSE TAX-MASTER-FILE
+           CLOSE NOTE-OVERFLOW-FILE
+           CLOSE NOTE-LISTING-FILE.
