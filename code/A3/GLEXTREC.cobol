@@ -0,0 +1,8 @@
+       01  GL-EXTRACT-RECORD.
+           03 GL-RECORD-TYPE PIC X.
+             88 GL-DETAIL-RECORD VALUE "D".
+             88 GL-TRAILER-RECORD VALUE "T".
+           03 GL-STATS PIC X.
+           03 GL-ACCOUNT-COUNT PIC 9(9).
+           03 GL-BALANCE-TOTAL PIC S9(11)V99 USAGE IS COMP-3.
+           03 GL-FILLER PIC X(10).
