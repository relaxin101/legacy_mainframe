@@ -0,0 +1,6 @@
+       01  MASTER-UPDATE-CHECKPOINT-RECORD.
+           03 CP-RUN-ID PIC X(8).
+           03 CP-LAST-TAXID PIC S9(9) USAGE IS COMP-3.
+           03 CP-RUN-STAMP.
+             10 CP-RUN-DATE PIC 9(6).
+             10 CP-RUN-TIME PIC 9(9).
