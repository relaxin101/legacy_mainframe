@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTEINQ.
+      ******************************************************
+      *  NOTES ONLINE INQUIRY
+      *  Lets an analyst look up one TAXID at a time from the
+      *  terminal and see its full note history -- the 10
+      *  master slots plus anything that spilled into the
+      *  NOTE-OVERFLOW-FILE -- with author and date on every
+      *  entry, so a dispute call can be handled without
+      *  waiting on NOTEBRWS's batch listing.  Enter 0 to end.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT NOTE-OVERFLOW-FILE
+               ASSIGN TO "NOTEHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NO-KEY
+               FILE STATUS IS WS-OVFL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  NOTE-OVERFLOW-FILE.
+       COPY "NOTEHIST.cobol".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-OVFL-FILE-STATUS PIC XX.
+       01  WS-OVFL-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-OVERFLOW VALUE "Y".
+       01  WS-DONE-SW PIC X VALUE "N".
+           88 INQUIRY-DONE VALUE "Y".
+       01  WS-INPUT-TAXID PIC S9(9).
+       01  WS-TAXID-KEY PIC S9(9) USAGE IS COMP-3.
+       01  WS-SUB PIC 99.
+
+       01  WS-DISPLAY-LINE.
+      * Wide enough for NO-SEQUENCE-NO PIC 9(4), not just the
+      * 1-10 in-record table slots.
+           03 WS-DL-SLOT PIC ZZZZ9.
+           03 WS-DL-AUTHOR PIC X(8).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 WS-DL-DATE PIC 9(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 WS-DL-TIME PIC 9(9).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 WS-DL-TEXT PIC X(100).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TAX-MASTER-FILE
+           OPEN INPUT NOTE-OVERFLOW-FILE
+
+           PERFORM UNTIL INQUIRY-DONE
+               DISPLAY "ENTER TAXID TO INQUIRE (0 TO END): "
+               ACCEPT WS-INPUT-TAXID
+               IF WS-INPUT-TAXID = ZERO
+                   SET INQUIRY-DONE TO TRUE
+               ELSE
+                   PERFORM 2000-DISPLAY-ONE-TAXID
+               END-IF
+           END-PERFORM
+
+           CLOSE TAX-MASTER-FILE
+           CLOSE NOTE-OVERFLOW-FILE
+           GOBACK.
+
+       2000-DISPLAY-ONE-TAXID.
+           MOVE WS-INPUT-TAXID TO WS-TAXID-KEY
+           MOVE WS-TAXID-KEY TO TAXID
+           READ TAX-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "NO SUCH TAXID " WS-INPUT-TAXID
+               NOT INVALID KEY
+                   DISPLAY "NOTE HISTORY FOR TAXID " WS-INPUT-TAXID
+                   PERFORM 2100-DISPLAY-MASTER-SLOTS
+                   PERFORM 2200-DISPLAY-OVERFLOW-NOTES
+           END-READ.
+
+       2100-DISPLAY-MASTER-SLOTS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+               IF NOTE-TEXT (WS-SUB) NOT = SPACES
+                   MOVE WS-SUB TO WS-DL-SLOT
+                   MOVE NOTE-AUTHOR-ID (WS-SUB) TO WS-DL-AUTHOR
+                   MOVE NOTE-ENTRY-DATE (WS-SUB) TO WS-DL-DATE
+                   MOVE NOTE-ENTRY-TIME (WS-SUB) TO WS-DL-TIME
+                   MOVE NOTE-TEXT (WS-SUB) TO WS-DL-TEXT
+                   DISPLAY WS-DISPLAY-LINE
+               END-IF
+           END-PERFORM.
+
+       2200-DISPLAY-OVERFLOW-NOTES.
+           MOVE WS-TAXID-KEY TO NO-TAXID
+           MOVE 0001 TO NO-SEQUENCE-NO
+           MOVE "N" TO WS-OVFL-EOF-SW
+           START NOTE-OVERFLOW-FILE KEY IS NOT LESS THAN NO-KEY
+               INVALID KEY
+                   SET NO-MORE-OVERFLOW TO TRUE
+           END-START
+           PERFORM UNTIL NO-MORE-OVERFLOW
+               READ NOTE-OVERFLOW-FILE NEXT
+                   AT END
+                       SET NO-MORE-OVERFLOW TO TRUE
+                   NOT AT END
+                       IF NO-TAXID = WS-TAXID-KEY
+                           MOVE NO-SEQUENCE-NO TO WS-DL-SLOT
+                           MOVE NO-AUTHOR-ID TO WS-DL-AUTHOR
+                           MOVE NO-ENTRY-DATE TO WS-DL-DATE
+                           MOVE NO-ENTRY-TIME TO WS-DL-TIME
+                           MOVE NO-TEXT TO WS-DL-TEXT
+                           DISPLAY WS-DISPLAY-LINE
+                       ELSE
+                           SET NO-MORE-OVERFLOW TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
