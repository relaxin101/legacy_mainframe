@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERPT.
+      ******************************************************
+      *  DELINQUENCY AGING REPORT
+      *  Reads the TAX-RECORD master and, for every account
+      *  flagged delinquent, buckets it by the number of days
+      *  since DELINQUENCY-START-DATE (30/60/90+, falling back
+      *  to UPDATE-DATE for an account that was already
+      *  delinquent before that field existed) and prints a
+      *  summary with a BALANCE subtotal per bucket.  Aging off
+      *  DELINQUENCY-START-DATE instead of UPDATE-DATE means an
+      *  ordinary payment on a delinquent account doesn't make
+      *  it look freshly updated to this report.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT AGING-REPORT-FILE
+               ASSIGN TO "AGERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  AGING-REPORT-FILE.
+       01  AGING-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-RPT-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-MASTER-RECORDS VALUE "Y".
+
+       01  WS-TODAY-8 PIC 9(8).
+
+       01  WS-UPDATE-DATE-X PIC 9(6).
+       01  WS-UPDATE-DATE-PARTS REDEFINES WS-UPDATE-DATE-X.
+           03 WS-UD-YY PIC 99.
+           03 WS-UD-MM PIC 99.
+           03 WS-UD-DD PIC 99.
+       01  WS-UPDATE-8 PIC 9(8).
+
+       01  WS-DAYS-OLD PIC S9(7).
+
+       01  AGING-BUCKETS.
+           03 BUCKET-COUNT PIC 9(7) OCCURS 4 TIMES VALUE ZERO.
+           03 BUCKET-TOTAL PIC S9(11)V99 USAGE IS COMP-3
+               OCCURS 4 TIMES VALUE ZERO.
+       01  WS-BUCKET-SUB PIC 9.
+           88 BUCKET-0-29 VALUE 1.
+           88 BUCKET-30-59 VALUE 2.
+           88 BUCKET-60-89 VALUE 3.
+           88 BUCKET-90-PLUS VALUE 4.
+
+       01  WS-HEADING-LINE PIC X(60) VALUE
+           "AGING BUCKET        COUNT        BALANCE SUBTOTAL".
+
+       01  WS-DETAIL-LINE.
+           03 WS-DL-LABEL PIC X(20).
+           03 WS-DL-COUNT PIC ZZZ,ZZ9.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 WS-DL-TOTAL PIC -(9)9.99.
+
+       01  BUCKET-LABELS.
+           03 FILLER PIC X(20) VALUE "0-29 DAYS".
+           03 FILLER PIC X(20) VALUE "30-59 DAYS".
+           03 FILLER PIC X(20) VALUE "60-89 DAYS".
+           03 FILLER PIC X(20) VALUE "90+ DAYS".
+       01  BUCKET-LABEL-TABLE REDEFINES BUCKET-LABELS.
+           03 BUCKET-LABEL PIC X(20) OCCURS 4 TIMES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD
+
+           PERFORM UNTIL NO-MORE-MASTER-RECORDS
+               READ TAX-MASTER-FILE NEXT
+                   AT END
+                       SET NO-MORE-MASTER-RECORDS TO TRUE
+                   NOT AT END
+                       IF ACCOUNT-DELINQUENT
+                           PERFORM 2000-BUCKET-ONE-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM 8000-WRITE-REPORT
+           PERFORM 9000-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT TAX-MASTER-FILE
+           OPEN OUTPUT AGING-REPORT-FILE
+           WRITE AGING-REPORT-LINE FROM WS-HEADING-LINE.
+
+       2000-BUCKET-ONE-ACCOUNT.
+           IF DELINQUENCY-START-DATE NOT = ZERO
+               MOVE DELINQUENCY-START-DATE TO WS-UPDATE-DATE-X
+           ELSE
+               MOVE UPDATE-DATE TO WS-UPDATE-DATE-X
+           END-IF
+           COMPUTE WS-UPDATE-8 =
+               20000000 + (WS-UD-YY * 10000) + (WS-UD-MM * 100)
+               + WS-UD-DD
+           COMPUTE WS-DAYS-OLD =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-8)
+               - FUNCTION INTEGER-OF-DATE (WS-UPDATE-8)
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-OLD < 30
+                   SET BUCKET-0-29 TO TRUE
+               WHEN WS-DAYS-OLD < 60
+                   SET BUCKET-30-59 TO TRUE
+               WHEN WS-DAYS-OLD < 90
+                   SET BUCKET-60-89 TO TRUE
+               WHEN OTHER
+                   SET BUCKET-90-PLUS TO TRUE
+           END-EVALUATE
+
+           ADD 1 TO BUCKET-COUNT (WS-BUCKET-SUB)
+           ADD BALANCE TO BUCKET-TOTAL (WS-BUCKET-SUB).
+
+       8000-WRITE-REPORT.
+           PERFORM VARYING WS-BUCKET-SUB FROM 1 BY 1
+                   UNTIL WS-BUCKET-SUB > 4
+               MOVE BUCKET-LABEL (WS-BUCKET-SUB) TO WS-DL-LABEL
+               MOVE BUCKET-COUNT (WS-BUCKET-SUB) TO WS-DL-COUNT
+               MOVE BUCKET-TOTAL (WS-BUCKET-SUB) TO WS-DL-TOTAL
+               WRITE AGING-REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9000-CLOSE-FILES.
+           CLOSE TAX-MASTER-FILE
+           CLOSE AGING-REPORT-FILE.
