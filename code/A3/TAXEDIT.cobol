@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXEDIT.
+      ******************************************************
+      *  TAXID EDIT / DUPLICATE-DETECTION RUN
+      *  Validates a load file of TAX-RECORDs before it is
+      *  applied to the indexed master:
+      *    - each TAXID's low-order digit must agree with a
+      *      modulus-11 check digit computed over the other
+      *      eight digits (catches transposed digits)
+      *    - no two records may carry the same TAXID
+      *  Every failure is written to an exception report
+      *  instead of letting the record load silently.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-LOAD-FILE
+               ASSIGN TO "TAXLOAD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOAD-FILE-STATUS.
+
+           SELECT SORTED-LOAD-FILE
+               ASSIGN TO "TAXSORT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK1".
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "EDITRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-LOAD-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  SORTED-LOAD-FILE.
+       COPY "TAXREC.cobol"
+           REPLACING ==TAX-RECORD==       BY ==SORTED-TAX-RECORD==
+                     ==META==             BY ==ST-META==
+                     ==TAXID==            BY ==ST-TAXID==
+                     ==STATS==            BY ==ST-STATS==
+                     ==ACCOUNT-ACTIVE==     BY ==ST-ACCOUNT-ACTIVE==
+                     ==ACCOUNT-DELINQUENT== BY ==ST-ACCOUNT-DELINQUENT==
+                     ==ACCOUNT-CLOSED==     BY ==ST-ACCOUNT-CLOSED==
+                     ==LAST-UPDATED==     BY ==ST-LAST-UPDATED==
+                     ==UPDATE-DATE==      BY ==ST-UPDATE-DATE==
+                     ==UPDATE-TIME==      BY ==ST-UPDATE-TIME==
+                     ==LAST-ACCRUAL-DATE== BY ==ST-LAST-ACCRUAL-DATE==
+                     ==DELINQUENCY-START-DATE==
+                                 BY ==ST-DELINQ-START-DATE==
+                     ==PENALTY-APPLIED-SW== BY ==ST-PENALTY-APPLIED-SW==
+                     ==PENALTY-ALREADY-APPLIED==
+                                 BY ==ST-PENALTY-ALREADY-APPLIED==
+                     ==BALANCE==          BY ==ST-BALANCE==
+                     ==NOTES==            BY ==ST-NOTES==
+                     ==NOTE-AUTHOR-ID==   BY ==ST-NOTE-AUTHOR-ID==
+                     ==NOTE-ENTRY-STAMP== BY ==ST-NOTE-ENTRY-STAMP==
+                     ==NOTE-ENTRY-DATE==  BY ==ST-NOTE-ENTRY-DATE==
+                     ==NOTE-ENTRY-TIME==  BY ==ST-NOTE-ENTRY-TIME==
+                     ==NOTE-TEXT==        BY ==ST-NOTE-TEXT==.
+
+       SD  SORT-WORK-FILE.
+       COPY "TAXREC.cobol"
+           REPLACING ==TAX-RECORD==       BY ==SORT-TAX-RECORD==
+                     ==META==             BY ==SW-META==
+                     ==TAXID==            BY ==SW-TAXID==
+                     ==STATS==            BY ==SW-STATS==
+                     ==ACCOUNT-ACTIVE==     BY ==SW-ACCOUNT-ACTIVE==
+                     ==ACCOUNT-DELINQUENT== BY ==SW-ACCOUNT-DELINQUENT==
+                     ==ACCOUNT-CLOSED==     BY ==SW-ACCOUNT-CLOSED==
+                     ==LAST-UPDATED==     BY ==SW-LAST-UPDATED==
+                     ==UPDATE-DATE==      BY ==SW-UPDATE-DATE==
+                     ==UPDATE-TIME==      BY ==SW-UPDATE-TIME==
+                     ==LAST-ACCRUAL-DATE== BY ==SW-LAST-ACCRUAL-DATE==
+                     ==DELINQUENCY-START-DATE==
+                                 BY ==SW-DELINQ-START-DATE==
+                     ==PENALTY-APPLIED-SW== BY ==SW-PENALTY-APPLIED-SW==
+                     ==PENALTY-ALREADY-APPLIED==
+                                 BY ==SW-PENALTY-ALREADY-APPLIED==
+                     ==BALANCE==          BY ==SW-BALANCE==
+                     ==NOTES==            BY ==SW-NOTES==
+                     ==NOTE-AUTHOR-ID==   BY ==SW-NOTE-AUTHOR-ID==
+                     ==NOTE-ENTRY-STAMP== BY ==SW-NOTE-ENTRY-STAMP==
+                     ==NOTE-ENTRY-DATE==  BY ==SW-NOTE-ENTRY-DATE==
+                     ==NOTE-ENTRY-TIME==  BY ==SW-NOTE-ENTRY-TIME==
+                     ==NOTE-TEXT==        BY ==SW-NOTE-TEXT==.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOAD-FILE-STATUS PIC XX.
+       01  WS-SORTED-FILE-STATUS PIC XX.
+       01  WS-RPT-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-SORTED-RECORDS VALUE "Y".
+       01  WS-FIRST-RECORD-SW PIC X VALUE "Y".
+           88 FIRST-RECORD VALUE "Y".
+       01  WS-PREVIOUS-TAXID PIC S9(9) USAGE IS COMP-3.
+       01  WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+       01  WS-BAD-CHECK-DIGITS PIC 9(7) VALUE ZERO.
+       01  WS-DUPLICATES-FOUND PIC 9(7) VALUE ZERO.
+
+       01  WS-TAXID-DISPLAY PIC 9(9).
+       01  WS-TAXID-DIGITS REDEFINES WS-TAXID-DISPLAY.
+           03 WS-DIGIT PIC 9 OCCURS 9 TIMES.
+       01  WS-WEIGHT PIC 99.
+       01  WS-WEIGHTED-SUM PIC 9(4).
+       01  WS-REMAINDER PIC 99.
+       01  WS-COMPUTED-CHECK-DIGIT PIC 9.
+       01  WS-SUB PIC 99.
+       01  WS-CHECK-DIGIT-OK-SW PIC X VALUE "Y".
+           88 CHECK-DIGIT-OK VALUE "Y".
+
+       01  WS-CHECK-EXCEPTION-LINE.
+           03 FILLER PIC X(24) VALUE "BAD CHECK DIGIT  TAXID ".
+           03 WS-C-TAXID PIC -(9).
+
+       01  WS-DUPLICATE-EXCEPTION-LINE.
+           03 FILLER PIC X(24) VALUE "DUPLICATE TAXID  TAXID ".
+           03 WS-D-TAXID PIC -(9).
+
+       01  WS-SUMMARY-LINE.
+           03 FILLER PIC X(17) VALUE "RECORDS READ: ".
+           03 WS-S-READ PIC ZZZ,ZZ9.
+           03 FILLER PIC X(17) VALUE "  BAD CHECK: ".
+           03 WS-S-CHECK PIC ZZZ,ZZ9.
+           03 FILLER PIC X(17) VALUE "  DUPLICATES: ".
+           03 WS-S-DUPS PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-TAXID
+               USING TAX-LOAD-FILE
+               GIVING SORTED-LOAD-FILE
+
+           OPEN INPUT SORTED-LOAD-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+
+           PERFORM UNTIL NO-MORE-SORTED-RECORDS
+               READ SORTED-LOAD-FILE
+                   AT END
+                       SET NO-MORE-SORTED-RECORDS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-EDIT-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM 8000-WRITE-SUMMARY
+
+           CLOSE SORTED-LOAD-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           GOBACK.
+
+       2000-EDIT-ONE-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2100-CHECK-DIGIT-TEST
+           PERFORM 2200-DUPLICATE-TEST
+           MOVE ST-TAXID TO WS-PREVIOUS-TAXID
+           MOVE "N" TO WS-FIRST-RECORD-SW.
+
+       2100-CHECK-DIGIT-TEST.
+           MOVE ST-TAXID TO WS-TAXID-DISPLAY
+           MOVE ZERO TO WS-WEIGHTED-SUM
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8
+               COMPUTE WS-WEIGHT = 10 - WS-SUB
+               COMPUTE WS-WEIGHTED-SUM =
+                   WS-WEIGHTED-SUM + (WS-DIGIT (WS-SUB) * WS-WEIGHT)
+           END-PERFORM
+           COMPUTE WS-REMAINDER = FUNCTION MOD (WS-WEIGHTED-SUM, 11)
+           COMPUTE WS-COMPUTED-CHECK-DIGIT = 11 - WS-REMAINDER
+           IF WS-COMPUTED-CHECK-DIGIT > 9
+               SUBTRACT 10 FROM WS-COMPUTED-CHECK-DIGIT
+           END-IF
+           IF WS-COMPUTED-CHECK-DIGIT = WS-DIGIT (9)
+               SET CHECK-DIGIT-OK TO TRUE
+           ELSE
+               MOVE "N" TO WS-CHECK-DIGIT-OK-SW
+               ADD 1 TO WS-BAD-CHECK-DIGITS
+               MOVE ST-TAXID TO WS-C-TAXID
+               WRITE EXCEPTION-REPORT-LINE FROM WS-CHECK-EXCEPTION-LINE
+           END-IF.
+
+       2200-DUPLICATE-TEST.
+           IF NOT FIRST-RECORD AND ST-TAXID = WS-PREVIOUS-TAXID
+               ADD 1 TO WS-DUPLICATES-FOUND
+               MOVE ST-TAXID TO WS-D-TAXID
+               WRITE EXCEPTION-REPORT-LINE
+                   FROM WS-DUPLICATE-EXCEPTION-LINE
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECORDS-READ TO WS-S-READ
+           MOVE WS-BAD-CHECK-DIGITS TO WS-S-CHECK
+           MOVE WS-DUPLICATES-FOUND TO WS-S-DUPS
+           WRITE EXCEPTION-REPORT-LINE FROM WS-SUMMARY-LINE.
