@@ -0,0 +1,20 @@
+       01  TAX-TRANSACTION-RECORD.
+           03 TT-KEY.
+             05 TT-TAXID PIC S9(9) USAGE IS COMP-3.
+             05 TT-POST-STAMP.
+               10 TT-POST-DATE PIC 9(6).
+               10 TT-POST-TIME PIC 9(9).
+             05 TT-SEQUENCE-NO PIC 9(4).
+           03 TT-TRANSACTION-TYPE PIC X(2).
+             88 TT-TYPE-CHARGE VALUE "CH".
+             88 TT-TYPE-PAYMENT VALUE "PY".
+             88 TT-TYPE-ADJUSTMENT VALUE "AJ".
+             88 TT-TYPE-ACCRUAL VALUE "AC".
+           03 TT-AMOUNT PIC S9(11)V99 USAGE IS COMP-3.
+      * Set only by a restart-sensitive caller (TAXUPD) to the
+      * transaction's fixed position within its TAXID's group in
+      * the input file -- deterministic across reruns of the same
+      * batch, unlike TT-POST-STAMP/TT-SEQUENCE-NO, which are
+      * wall-clock-based.  Zero means "no dedup tracking for this
+      * post" (e.g. ACCRUAL's postings, which aren't restarted).
+           03 TT-SOURCE-SEQ PIC 9(4) VALUE ZERO.
