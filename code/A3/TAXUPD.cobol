@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXUPD.
+      ******************************************************
+      *  NIGHTLY MASTER-FILE UPDATE
+      *  Applies a night's worth of update transactions
+      *  (sorted ascending by TAXID) against the TAX-RECORD
+      *  master.  A STATS change is logged through STHSTAPP;
+      *  a BALANCE-affecting amount is posted through
+      *  TRANPOST.  Progress is checkpointed periodically so
+      *  an abended run can restart from the last TAXID
+      *  completed instead of reprocessing the whole file --
+      *  the checkpoint is only advanced once every transaction
+      *  for a TAXID has been applied, so a restart never skips
+      *  a later transaction for the TAXID it resumes on.
+      *
+      *  A restart replays the whole of any TAXID group that was
+      *  still open (not yet checkpoint-complete) when the prior
+      *  run abended, including transactions in that group which
+      *  already posted.  WS-GROUP-SEQUENCE-NO gives each
+      *  transaction a position within its TAXID's group that is
+      *  deterministic across reruns of the same UPDTRAN file
+      *  (the file is always read from the top); STHSTAPP and
+      *  TRANPOST are passed this as LS-INPUT-SEQ, but only for the
+      *  one TAXID group that could actually have been replayed --
+      *  the group immediately after the checkpoint's restart
+      *  point (see 2027-DETERMINE-DEDUP-SEQ).  Every other group,
+      *  restart or not, passes zero so STHSTAPP/TRANPOST skip
+      *  their already-posted scan exactly as they do for
+      *  non-restart-sensitive callers like ACCRUAL.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UPDATE-TRANSACTION-FILE
+               ASSIGN TO "UPDTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "UPDCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-RUN-ID
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UPDATE-TRANSACTION-FILE.
+       01  UPDATE-TRANSACTION-RECORD.
+           03 UT-TAXID PIC S9(9).
+           03 UT-NEW-STATS PIC X.
+           03 UT-TRANSACTION-TYPE PIC X(2).
+           03 UT-AMOUNT PIC S9(11)V99.
+
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  CHECKPOINT-FILE.
+       COPY "CHKPTREC.cobol".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS PIC XX.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-CKPT-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-TRANSACTIONS VALUE "Y".
+       01  WS-RESTARTING-SW PIC X VALUE "N".
+           88 RUN-IS-RESTARTING VALUE "Y".
+       01  WS-RESTART-TAXID PIC S9(9) USAGE IS COMP-3 VALUE ZERO.
+
+      * WS-RESTARTING-SW is cleared as soon as the first transaction
+      * past the restart point is applied (see 2000); this one is
+      * set once at 1100 and never cleared, so later paragraphs can
+      * still tell whether this run started as a restart at all.
+       01  WS-WAS-RESTARTING-SW PIC X VALUE "N".
+           88 WAS-RESTARTING VALUE "Y".
+
+      * The one TAXID group that could have been partially applied
+      * by an abended prior run -- the group immediately after the
+      * checkpoint's restart point.  Every later group was never
+      * reached by the prior run, so it needs no dedup scan.
+       01  WS-RESTART-REPLAY-TAXID PIC S9(9) USAGE IS COMP-3
+           VALUE ZERO.
+       01  WS-REPLAY-TAXID-SET-SW PIC X VALUE "N".
+           88 REPLAY-TAXID-SET VALUE "Y".
+       01  WS-DEDUP-INPUT-SEQ PIC 9(4) VALUE ZERO.
+       01  WS-TAXID-KEY PIC S9(9) USAGE IS COMP-3.
+       01  WS-TRAN-COUNT PIC 9(7) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+       01  WS-NEW-BALANCE PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-CHANGE-MADE-SW PIC X VALUE "N".
+           88 CHANGE-MADE VALUE "Y".
+
+      * Tracks the TAXID group currently being applied so the
+      * checkpoint is only written once that TAXID's last
+      * transaction has been processed, never in the middle of
+      * its run of transactions.
+       01  WS-CURRENT-GROUP-TAXID PIC S9(9) USAGE IS COMP-3
+           VALUE ZERO.
+       01  WS-GROUP-STARTED-SW PIC X VALUE "N".
+           88 GROUP-IN-PROGRESS VALUE "Y".
+       01  WS-CHECKPOINT-DUE-SW PIC X VALUE "N".
+           88 CHECKPOINT-DUE VALUE "Y".
+       01  WS-LAST-COMPLETE-TAXID PIC S9(9) USAGE IS COMP-3
+           VALUE ZERO.
+
+      * Deterministic position of the current transaction within
+      * its TAXID's group -- see the header comment above.
+       01  WS-LAST-SEEN-TAXID PIC S9(9) USAGE IS COMP-3 VALUE ZERO.
+       01  WS-GROUP-SEQUENCE-NO PIC 9(4) VALUE ZERO.
+
+      * CALLed-program arguments for STHSTAPP / TRANPOST.
+       01  WS-CALL-TAXID PIC S9(9) USAGE IS COMP-3.
+       01  WS-CALL-OLD-STATS PIC X.
+       01  WS-CALL-NEW-STATS PIC X.
+       01  WS-CALL-SOURCE-PGM PIC X(8) VALUE "TAXUPD".
+       01  WS-CALL-TRAN-TYPE PIC X(2).
+       01  WS-CALL-AMOUNT PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-CALL-INPUT-SEQ PIC 9(4).
+       01  WS-CALL-POST-OK PIC X.
+           88 POST-SUCCESSFUL VALUE "Y".
+           88 ALREADY-APPLIED VALUE "D".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-ESTABLISH-RESTART-POINT
+
+           PERFORM UNTIL NO-MORE-TRANSACTIONS
+               READ UPDATE-TRANSACTION-FILE
+                   AT END
+                       SET NO-MORE-TRANSACTIONS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-APPLY-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           PERFORM 7000-RESET-CHECKPOINT
+           PERFORM 9000-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT UPDATE-TRANSACTION-FILE
+           OPEN I-O TAX-MASTER-FILE
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       1100-ESTABLISH-RESTART-POINT.
+           MOVE "MASTRUN " TO CP-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   PERFORM 1200-INITIALIZE-CHECKPOINT
+               NOT INVALID KEY
+                   IF CP-LAST-TAXID > ZERO
+                       MOVE CP-LAST-TAXID TO WS-RESTART-TAXID
+                       SET RUN-IS-RESTARTING TO TRUE
+                       SET WAS-RESTARTING TO TRUE
+                       DISPLAY "TAXUPD: RESTARTING AFTER TAXID "
+                           WS-RESTART-TAXID
+                   END-IF
+           END-READ.
+
+       1200-INITIALIZE-CHECKPOINT.
+           MOVE "MASTRUN " TO CP-RUN-ID
+           MOVE ZERO TO CP-LAST-TAXID
+           PERFORM 1300-STAMP-CHECKPOINT-TIME
+           WRITE MASTER-UPDATE-CHECKPOINT-RECORD.
+
+       1300-STAMP-CHECKPOINT-TIME.
+           ACCEPT CP-RUN-DATE FROM DATE
+           ACCEPT CP-RUN-TIME FROM TIME.
+
+       2000-APPLY-ONE-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT
+           PERFORM 2025-TRACK-GROUP-SEQUENCE
+           IF RUN-IS-RESTARTING AND UT-TAXID NOT > WS-RESTART-TAXID
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-RESTARTING-SW
+               PERFORM 2027-DETERMINE-DEDUP-SEQ
+               PERFORM 2050-CHECK-GROUP-BOUNDARY
+               PERFORM 2100-POST-ONE-TRANSACTION
+               IF WS-TRAN-COUNT >= WS-CHECKPOINT-INTERVAL
+                   MOVE "Y" TO WS-CHECKPOINT-DUE-SW
+               END-IF
+           END-IF.
+
+      * Computed for every record read, whether or not it is
+      * skipped by the restart test above, so the numbering is
+      * stable across reruns of the same input file.
+       2025-TRACK-GROUP-SEQUENCE.
+           IF UT-TAXID = WS-LAST-SEEN-TAXID
+               ADD 1 TO WS-GROUP-SEQUENCE-NO
+           ELSE
+               MOVE 1 TO WS-GROUP-SEQUENCE-NO
+               MOVE UT-TAXID TO WS-LAST-SEEN-TAXID
+           END-IF.
+
+      * Only the first group actually applied after a restart is
+      * the one that could have been partially posted by the prior,
+      * abended run -- the input file is sorted ascending by TAXID
+      * and the skip test above always lets that group's first
+      * transaction through first.  Every group after it is new
+      * territory, so WS-DEDUP-INPUT-SEQ goes back to zero for it,
+      * same as on a normal non-restart run.
+       2027-DETERMINE-DEDUP-SEQ.
+           IF WAS-RESTARTING AND NOT REPLAY-TAXID-SET
+               MOVE UT-TAXID TO WS-RESTART-REPLAY-TAXID
+               SET REPLAY-TAXID-SET TO TRUE
+           END-IF
+           IF WAS-RESTARTING AND UT-TAXID = WS-RESTART-REPLAY-TAXID
+               MOVE WS-GROUP-SEQUENCE-NO TO WS-DEDUP-INPUT-SEQ
+           ELSE
+               MOVE ZERO TO WS-DEDUP-INPUT-SEQ
+           END-IF.
+
+      * A TAXID's group of transactions is only "complete" once
+      * the next record read carries a different TAXID -- that
+      * is the only point at which it is safe to move the
+      * checkpoint past this TAXID, so a pending checkpoint is
+      * written here rather than as soon as the interval is hit.
+       2050-CHECK-GROUP-BOUNDARY.
+           IF GROUP-IN-PROGRESS
+                   AND UT-TAXID NOT = WS-CURRENT-GROUP-TAXID
+               MOVE WS-CURRENT-GROUP-TAXID TO WS-LAST-COMPLETE-TAXID
+               IF CHECKPOINT-DUE
+                   PERFORM 2200-WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-TRAN-COUNT
+                   MOVE "N" TO WS-CHECKPOINT-DUE-SW
+               END-IF
+           END-IF
+           MOVE UT-TAXID TO WS-CURRENT-GROUP-TAXID
+           MOVE "Y" TO WS-GROUP-STARTED-SW.
+
+       2100-POST-ONE-TRANSACTION.
+           MOVE UT-TAXID TO WS-TAXID-KEY
+           MOVE WS-TAXID-KEY TO TAXID
+           READ TAX-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "TAXUPD: UNKNOWN TAXID " UT-TAXID
+               NOT INVALID KEY
+                   MOVE "N" TO WS-CHANGE-MADE-SW
+                   PERFORM 2300-UPDATE-STATS-IF-CHANGED
+                   PERFORM 2400-POST-AMOUNT-IF-NONZERO
+                   IF CHANGE-MADE
+                       ACCEPT UPDATE-DATE FROM DATE
+                       ACCEPT UPDATE-TIME FROM TIME
+                   END-IF
+                   REWRITE TAX-RECORD
+                       INVALID KEY
+                           DISPLAY
+                               "TAXUPD: REWRITE FAILED FOR TAXID "
+                               UT-TAXID
+                   END-REWRITE
+           END-READ.
+
+       2300-UPDATE-STATS-IF-CHANGED.
+           IF UT-NEW-STATS NOT = SPACE AND UT-NEW-STATS NOT = STATS
+               MOVE WS-TAXID-KEY TO WS-CALL-TAXID
+               MOVE STATS TO WS-CALL-OLD-STATS
+               MOVE UT-NEW-STATS TO WS-CALL-NEW-STATS
+               MOVE WS-DEDUP-INPUT-SEQ TO WS-CALL-INPUT-SEQ
+               CALL "STHSTAPP" USING WS-CALL-TAXID, WS-CALL-OLD-STATS,
+                   WS-CALL-NEW-STATS, WS-CALL-SOURCE-PGM,
+                   WS-CALL-INPUT-SEQ, WS-CALL-POST-OK
+               IF POST-SUCCESSFUL
+                   PERFORM 2350-TRACK-DELINQUENCY-EPISODE
+                   MOVE UT-NEW-STATS TO STATS
+                   MOVE "Y" TO WS-CHANGE-MADE-SW
+               ELSE
+                   IF NOT ALREADY-APPLIED
+                       DISPLAY
+                         "TAXUPD: STATUS HISTORY WRITE FAILED, STATS "
+                         "NOT CHANGED FOR TAXID " UT-TAXID
+                   END-IF
+               END-IF
+           END-IF.
+
+      * A fresh move into delinquent status starts a new aging
+      * clock and clears any penalty already charged against the
+      * account's previous episode; moving out of delinquent status
+      * closes the clock out.  AGERPT and ACCRUAL both key off
+      * DELINQUENCY-START-DATE rather than UPDATE-DATE so an
+      * ordinary payment doesn't make a long-delinquent account
+      * look freshly updated.
+       2350-TRACK-DELINQUENCY-EPISODE.
+           IF UT-NEW-STATS = "D" AND STATS NOT = "D"
+               ACCEPT DELINQUENCY-START-DATE FROM DATE
+               MOVE "N" TO PENALTY-APPLIED-SW
+           ELSE
+               IF STATS = "D" AND UT-NEW-STATS NOT = "D"
+                   MOVE ZERO TO DELINQUENCY-START-DATE
+                   MOVE "N" TO PENALTY-APPLIED-SW
+               END-IF
+           END-IF.
+
+       2400-POST-AMOUNT-IF-NONZERO.
+           IF UT-AMOUNT NOT = ZERO
+               MOVE WS-TAXID-KEY TO WS-CALL-TAXID
+               MOVE UT-TRANSACTION-TYPE TO WS-CALL-TRAN-TYPE
+               MOVE UT-AMOUNT TO WS-CALL-AMOUNT
+               MOVE BALANCE TO WS-NEW-BALANCE
+               MOVE WS-DEDUP-INPUT-SEQ TO WS-CALL-INPUT-SEQ
+               CALL "TRANPOST" USING WS-CALL-TAXID, WS-CALL-TRAN-TYPE,
+                   WS-CALL-AMOUNT, WS-NEW-BALANCE, WS-CALL-INPUT-SEQ,
+                   WS-CALL-POST-OK
+               IF POST-SUCCESSFUL
+                   MOVE WS-NEW-BALANCE TO BALANCE
+                   MOVE "Y" TO WS-CHANGE-MADE-SW
+               ELSE
+                   IF NOT ALREADY-APPLIED
+                       DISPLAY
+                           "TAXUPD: TRANSACTION POST FAILED, BALANCE "
+                           "NOT CHANGED FOR TAXID " UT-TAXID
+                   END-IF
+               END-IF
+           END-IF.
+
+       2200-WRITE-CHECKPOINT.
+           MOVE "MASTRUN " TO CP-RUN-ID
+           MOVE WS-LAST-COMPLETE-TAXID TO CP-LAST-TAXID
+           PERFORM 1300-STAMP-CHECKPOINT-TIME
+           REWRITE MASTER-UPDATE-CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE MASTER-UPDATE-CHECKPOINT-RECORD
+           END-REWRITE.
+
+       7000-RESET-CHECKPOINT.
+           MOVE "MASTRUN " TO CP-RUN-ID
+           MOVE ZERO TO CP-LAST-TAXID
+           PERFORM 1300-STAMP-CHECKPOINT-TIME
+           REWRITE MASTER-UPDATE-CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE MASTER-UPDATE-CHECKPOINT-RECORD
+           END-REWRITE.
+
+       9000-CLOSE-FILES.
+           CLOSE UPDATE-TRANSACTION-FILE
+           CLOSE TAX-MASTER-FILE
+           CLOSE CHECKPOINT-FILE.
