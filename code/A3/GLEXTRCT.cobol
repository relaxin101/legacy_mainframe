@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTRCT.
+      ******************************************************
+      *  GENERAL LEDGER EXTRACT
+      *  Summarizes TAX-RECORD BALANCE by STATS code and
+      *  writes a fixed-format extract for finance: one
+      *  detail record per status code plus a trailer record
+      *  carrying the overall record count and control total
+      *  finance uses to prove the feed balances.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT GL-EXTRACT-FILE
+               ASSIGN TO "GLEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  GL-EXTRACT-FILE.
+       COPY "GLEXTREC.cobol".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-GL-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-MASTER-RECORDS VALUE "Y".
+
+       01  WS-KNOWN-STATS-CODES PIC X(4) VALUE "ADC ".
+       01  WS-KNOWN-STATS-TABLE REDEFINES WS-KNOWN-STATS-CODES.
+           03 WS-KNOWN-STATS PIC X OCCURS 4 TIMES.
+       01  WS-STATS-COUNT OCCURS 4 TIMES PIC 9(9) VALUE ZERO.
+       01  WS-STATS-TOTAL OCCURS 4 TIMES
+           PIC S9(11)V99 USAGE IS COMP-3 VALUE ZERO.
+       01  WS-SUB PIC 9.
+       01  WS-FOUND-SUB PIC 9.
+      * WS-KNOWN-STATS (4) is a filler space standing in for
+      * "anything not A/D/C", so it can never be written out as
+      * the GL-STATS code for that bucket without losing the
+      * actual garbage/unknown value seen on the master -- this
+      * holds the most recently seen one instead.
+       01  WS-LAST-OTHER-STATS PIC X VALUE SPACE.
+
+       01  WS-TOTAL-RECORD-COUNT PIC 9(9) VALUE ZERO.
+       01  WS-GRAND-TOTAL-BALANCE PIC S9(11)V99 USAGE IS COMP-3
+           VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TAX-MASTER-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
+
+           PERFORM UNTIL NO-MORE-MASTER-RECORDS
+               READ TAX-MASTER-FILE NEXT
+                   AT END
+                       SET NO-MORE-MASTER-RECORDS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-SUMMARIZE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           PERFORM 8000-WRITE-DETAIL-RECORDS
+           PERFORM 8100-WRITE-TRAILER-RECORD
+
+           CLOSE TAX-MASTER-FILE
+           CLOSE GL-EXTRACT-FILE
+           GOBACK.
+
+      * WS-KNOWN-STATS (4) is a filler space, not a fourth real
+      * status code -- the match loop only ever checks subscripts 1
+      * through 3 (A/D/C) so that a literally-blank STATS value
+      * falls into the WS-FOUND-SUB = ZERO "unknown" case below
+      * along with any other non-A/D/C code, instead of matching
+      * the filler space and skipping the WS-LAST-OTHER-STATS
+      * capture.
+       2000-SUMMARIZE-ONE-ACCOUNT.
+           ADD 1 TO WS-TOTAL-RECORD-COUNT
+           ADD BALANCE TO WS-GRAND-TOTAL-BALANCE
+           MOVE ZERO TO WS-FOUND-SUB
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+               IF STATS = WS-KNOWN-STATS (WS-SUB)
+                   MOVE WS-SUB TO WS-FOUND-SUB
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-SUB = ZERO
+               MOVE 4 TO WS-FOUND-SUB
+               MOVE STATS TO WS-LAST-OTHER-STATS
+           END-IF
+           ADD 1 TO WS-STATS-COUNT (WS-FOUND-SUB)
+           ADD BALANCE TO WS-STATS-TOTAL (WS-FOUND-SUB).
+
+       8000-WRITE-DETAIL-RECORDS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+               IF WS-STATS-COUNT (WS-SUB) > ZERO
+                   MOVE "D" TO GL-RECORD-TYPE
+                   IF WS-SUB = 4
+                       MOVE WS-LAST-OTHER-STATS TO GL-STATS
+                   ELSE
+                       MOVE WS-KNOWN-STATS (WS-SUB) TO GL-STATS
+                   END-IF
+                   MOVE WS-STATS-COUNT (WS-SUB) TO GL-ACCOUNT-COUNT
+                   MOVE WS-STATS-TOTAL (WS-SUB) TO GL-BALANCE-TOTAL
+                   MOVE SPACES TO GL-FILLER
+                   WRITE GL-EXTRACT-RECORD
+               END-IF
+           END-PERFORM.
+
+       8100-WRITE-TRAILER-RECORD.
+           MOVE "T" TO GL-RECORD-TYPE
+           MOVE SPACE TO GL-STATS
+           MOVE WS-TOTAL-RECORD-COUNT TO GL-ACCOUNT-COUNT
+           MOVE WS-GRAND-TOTAL-BALANCE TO GL-BALANCE-TOTAL
+           MOVE SPACES TO GL-FILLER
+           WRITE GL-EXTRACT-RECORD.
