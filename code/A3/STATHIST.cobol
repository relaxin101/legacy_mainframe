@@ -0,0 +1,15 @@
+       01  STATUS-HISTORY-RECORD.
+           03 SH-KEY.
+             05 SH-TAXID PIC S9(9) USAGE IS COMP-3.
+             05 SH-CHANGE-STAMP.
+               10 SH-CHANGE-DATE PIC 9(6).
+               10 SH-CHANGE-TIME PIC 9(9).
+             05 SH-SEQUENCE-NO PIC 9(4).
+           03 SH-OLD-STATS PIC X.
+           03 SH-NEW-STATS PIC X.
+           03 SH-SOURCE-PGM PIC X(8).
+      * Set only by a restart-sensitive caller (TAXUPD) to the
+      * transaction's fixed position within its TAXID's group in
+      * the input file -- see TT-SOURCE-SEQ in TAXTRAN.cobol for
+      * the matching field on the transaction ledger.
+           03 SH-SOURCE-SEQ PIC 9(4) VALUE ZERO.
