@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCRUAL.
+      ******************************************************
+      *  INTEREST AND PENALTY ACCRUAL
+      *  For every delinquent account, computes interest on
+      *  BALANCE for the days elapsed since LAST-ACCRUAL-DATE
+      *  (or UPDATE-DATE, the first time an account accrues)
+      *  plus a one-time penalty once the account's current
+      *  delinquency episode -- tracked by DELINQUENCY-START-
+      *  DATE, stamped by TAXUPD when STATS first turns
+      *  delinquent -- passes 90 days old, and posts the accrual
+      *  through TRANPOST so it lands on the transaction ledger
+      *  and BALANCE both.  LAST-ACCRUAL-DATE is refreshed so
+      *  the next run accrues interest only from today forward;
+      *  PENALTY-APPLIED-SW is set once the penalty posts so a
+      *  later run in the same episode doesn't charge it again.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-MASTER-RECORDS VALUE "Y".
+
+       01  WS-DAILY-INTEREST-RATE PIC V9(4) USAGE IS COMP-3
+           VALUE 0.0005.
+       01  WS-PENALTY-RATE PIC V9(4) USAGE IS COMP-3 VALUE 0.0500.
+       01  WS-PENALTY-THRESHOLD-DAYS PIC 9(4) VALUE 90.
+
+       01  WS-TODAY-8 PIC 9(8).
+       01  WS-UPDATE-DATE-X PIC 9(6).
+       01  WS-UPDATE-DATE-PARTS REDEFINES WS-UPDATE-DATE-X.
+           03 WS-UD-YY PIC 99.
+           03 WS-UD-MM PIC 99.
+           03 WS-UD-DD PIC 99.
+       01  WS-UPDATE-8 PIC 9(8).
+       01  WS-DAYS-OLD PIC S9(7).
+       01  WS-DELINQ-START-X PIC 9(6).
+       01  WS-DELINQ-START-PARTS REDEFINES WS-DELINQ-START-X.
+           03 WS-DS-YY PIC 99.
+           03 WS-DS-MM PIC 99.
+           03 WS-DS-DD PIC 99.
+       01  WS-DELINQ-START-8 PIC 9(8).
+       01  WS-DELINQUENT-DAYS PIC S9(7).
+
+       01  WS-INTEREST-AMOUNT PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-PENALTY-AMOUNT PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-ACCRUAL-AMOUNT PIC S9(11)V99 USAGE IS COMP-3.
+       01  WS-NEW-BALANCE PIC S9(11)V99 USAGE IS COMP-3.
+
+       01  WS-CALL-TAXID PIC S9(9) USAGE IS COMP-3.
+       01  WS-CALL-TRAN-TYPE PIC X(2) VALUE "AC".
+       01  WS-CALL-AMOUNT PIC S9(11)V99 USAGE IS COMP-3.
+      * ACCRUAL is not restarted, so it takes no part in
+      * TRANPOST's duplicate-post detection -- always zero.
+       01  WS-CALL-INPUT-SEQ PIC 9(4) VALUE ZERO.
+       01  WS-CALL-POST-OK PIC X.
+           88 POST-SUCCESSFUL VALUE "Y".
+
+       01  WS-ACCOUNTS-ACCRUED PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O TAX-MASTER-FILE
+           ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD
+
+           PERFORM UNTIL NO-MORE-MASTER-RECORDS
+               READ TAX-MASTER-FILE NEXT
+                   AT END
+                       SET NO-MORE-MASTER-RECORDS TO TRUE
+                   NOT AT END
+                       IF ACCOUNT-DELINQUENT AND BALANCE > ZERO
+                           PERFORM 2000-ACCRUE-ONE-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "ACCRUAL: ACCOUNTS ACCRUED " WS-ACCOUNTS-ACCRUED
+           CLOSE TAX-MASTER-FILE
+           GOBACK.
+
+       2000-ACCRUE-ONE-ACCOUNT.
+           PERFORM 2100-COMPUTE-DAYS-OLD
+           PERFORM 2150-COMPUTE-DELINQUENT-DAYS
+           IF WS-DAYS-OLD > ZERO
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   BALANCE * WS-DAILY-INTEREST-RATE * WS-DAYS-OLD
+
+               IF WS-DELINQUENT-DAYS >= WS-PENALTY-THRESHOLD-DAYS
+                       AND NOT PENALTY-ALREADY-APPLIED
+                   COMPUTE WS-PENALTY-AMOUNT ROUNDED =
+                       BALANCE * WS-PENALTY-RATE
+               ELSE
+                   MOVE ZERO TO WS-PENALTY-AMOUNT
+               END-IF
+
+               COMPUTE WS-ACCRUAL-AMOUNT =
+                   WS-INTEREST-AMOUNT + WS-PENALTY-AMOUNT
+
+               IF WS-ACCRUAL-AMOUNT > ZERO
+                   MOVE TAXID TO WS-CALL-TAXID
+                   MOVE WS-ACCRUAL-AMOUNT TO WS-CALL-AMOUNT
+                   MOVE BALANCE TO WS-NEW-BALANCE
+                   CALL "TRANPOST" USING WS-CALL-TAXID,
+                       WS-CALL-TRAN-TYPE, WS-CALL-AMOUNT,
+                       WS-NEW-BALANCE, WS-CALL-INPUT-SEQ,
+                       WS-CALL-POST-OK
+                   IF POST-SUCCESSFUL
+                       MOVE WS-NEW-BALANCE TO BALANCE
+                       ACCEPT LAST-ACCRUAL-DATE FROM DATE
+                       IF WS-PENALTY-AMOUNT > ZERO
+                           MOVE "Y" TO PENALTY-APPLIED-SW
+                       END-IF
+                       REWRITE TAX-RECORD
+                           INVALID KEY
+                               DISPLAY
+                               "ACCRUAL: REWRITE FAILED FOR TAXID "
+                               TAXID
+                       END-REWRITE
+                       ADD 1 TO WS-ACCOUNTS-ACCRUED
+                   ELSE
+                       DISPLAY
+                           "ACCRUAL: TRANSACTION POST FAILED FOR "
+                           "TAXID " TAXID
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-COMPUTE-DAYS-OLD.
+           IF LAST-ACCRUAL-DATE NOT = ZERO
+               MOVE LAST-ACCRUAL-DATE TO WS-UPDATE-DATE-X
+           ELSE
+               MOVE UPDATE-DATE TO WS-UPDATE-DATE-X
+           END-IF
+           COMPUTE WS-UPDATE-8 =
+               20000000 + (WS-UD-YY * 10000) + (WS-UD-MM * 100)
+               + WS-UD-DD
+           COMPUTE WS-DAYS-OLD =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-8)
+               - FUNCTION INTEGER-OF-DATE (WS-UPDATE-8).
+
+      * The penalty threshold is tested against how long the
+      * account has been continuously delinquent, not against
+      * WS-DAYS-OLD (the interest clock, which resets every time
+      * this program runs) -- otherwise an account accrued on a
+      * normal cadence could never reach the 90-day penalty test.
+       2150-COMPUTE-DELINQUENT-DAYS.
+           IF DELINQUENCY-START-DATE NOT = ZERO
+               MOVE DELINQUENCY-START-DATE TO WS-DELINQ-START-X
+           ELSE
+               MOVE UPDATE-DATE TO WS-DELINQ-START-X
+           END-IF
+           COMPUTE WS-DELINQ-START-8 =
+               20000000 + (WS-DS-YY * 10000) + (WS-DS-MM * 100)
+               + WS-DS-DD
+           COMPUTE WS-DELINQUENT-DAYS =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-8)
+               - FUNCTION INTEGER-OF-DATE (WS-DELINQ-START-8).
