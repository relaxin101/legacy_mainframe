@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTEAPND.
+      ******************************************************
+      *  NOTE APPEND MAINTENANCE
+      *  Reads a stream of note-add transactions and files
+      *  each note into the TAX-RECORD master's 10 NOTES
+      *  slots.  Once all 10 slots on a master record are
+      *  occupied, later notes for that TAXID spill into the
+      *  NOTE-OVERFLOW-FILE instead of overwriting history.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTE-TRANSACTION-FILE
+               ASSIGN TO "NOTEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT TAX-MASTER-FILE
+               ASSIGN TO "TAXMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TAXID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT NOTE-OVERFLOW-FILE
+               ASSIGN TO "NOTEHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NO-KEY
+               FILE STATUS IS WS-OVFL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTE-TRANSACTION-FILE.
+       01  NOTE-TRANSACTION-RECORD.
+           03 NT-TAXID PIC S9(9).
+           03 NT-AUTHOR-ID PIC X(8).
+           03 NT-NOTE-TEXT PIC X(100).
+
+       FD  TAX-MASTER-FILE.
+       COPY "TAXREC.cobol".
+
+       FD  NOTE-OVERFLOW-FILE.
+       COPY "NOTEHIST.cobol".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS PIC XX.
+       01  WS-MASTER-FILE-STATUS PIC XX.
+       01  WS-OVFL-FILE-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-TRANSACTIONS VALUE "Y".
+       01  WS-SLOT-FOUND-SW PIC X VALUE "N".
+           88 SLOT-FOUND VALUE "Y".
+       01  WS-SCAN-DONE-SW PIC X VALUE "N".
+           88 SCAN-DONE VALUE "Y".
+       01  WS-NEXT-SEQUENCE PIC 9(4).
+       01  WS-SUB PIC 99.
+       01  WS-TAXID-KEY PIC S9(9) USAGE IS COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL NO-MORE-TRANSACTIONS
+               READ NOTE-TRANSACTION-FILE
+                   AT END
+                       SET NO-MORE-TRANSACTIONS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-FILE-ONE-NOTE
+               END-READ
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT NOTE-TRANSACTION-FILE
+           OPEN I-O TAX-MASTER-FILE
+           OPEN I-O NOTE-OVERFLOW-FILE
+           IF WS-OVFL-FILE-STATUS = "35"
+               OPEN OUTPUT NOTE-OVERFLOW-FILE
+               CLOSE NOTE-OVERFLOW-FILE
+               OPEN I-O NOTE-OVERFLOW-FILE
+           END-IF.
+
+       2000-FILE-ONE-NOTE.
+           MOVE NT-TAXID TO WS-TAXID-KEY
+           MOVE WS-TAXID-KEY TO TAXID
+           READ TAX-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "NOTEAPND: UNKNOWN TAXID " NT-TAXID
+                   MOVE "N" TO WS-SLOT-FOUND-SW
+           NOT INVALID KEY
+               PERFORM 2100-TRY-MASTER-SLOT
+           END-READ.
+
+       2100-TRY-MASTER-SLOT.
+           MOVE "N" TO WS-SLOT-FOUND-SW
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 10 OR SLOT-FOUND
+               IF NOTE-TEXT (WS-SUB) = SPACES
+                   MOVE NT-AUTHOR-ID TO NOTE-AUTHOR-ID (WS-SUB)
+                   ACCEPT NOTE-ENTRY-DATE (WS-SUB) FROM DATE
+                   ACCEPT NOTE-ENTRY-TIME (WS-SUB) FROM TIME
+                   MOVE NT-NOTE-TEXT TO NOTE-TEXT (WS-SUB)
+                   SET SLOT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF SLOT-FOUND
+               REWRITE TAX-RECORD
+                   INVALID KEY
+                       DISPLAY "NOTEAPND: REWRITE FAILED FOR TAXID "
+                           NT-TAXID
+               END-REWRITE
+           ELSE
+               PERFORM 3000-SPILL-TO-OVERFLOW
+           END-IF.
+
+       3000-SPILL-TO-OVERFLOW.
+           PERFORM 3100-FIND-NEXT-SEQUENCE
+           MOVE WS-TAXID-KEY TO NO-TAXID
+           MOVE WS-NEXT-SEQUENCE TO NO-SEQUENCE-NO
+           MOVE NT-AUTHOR-ID TO NO-AUTHOR-ID
+           MOVE NT-NOTE-TEXT TO NO-TEXT
+           ACCEPT NO-ENTRY-DATE FROM DATE
+           ACCEPT NO-ENTRY-TIME FROM TIME
+           WRITE NOTE-OVERFLOW-RECORD
+               INVALID KEY
+                   DISPLAY "NOTEAPND: OVERFLOW WRITE FAILED FOR TAXID "
+                       NT-TAXID
+           END-WRITE.
+
+      * Slots 1-10 live on the master; overflow sequence numbers
+      * continue from 11 upward so NOTEBRWS can present one
+      * unbroken, chronologically ordered list of notes.
+       3100-FIND-NEXT-SEQUENCE.
+           MOVE 11 TO WS-NEXT-SEQUENCE
+           MOVE WS-TAXID-KEY TO NO-TAXID
+           MOVE 0001 TO NO-SEQUENCE-NO
+           MOVE "N" TO WS-SCAN-DONE-SW
+           START NOTE-OVERFLOW-FILE KEY IS NOT LESS THAN NO-KEY
+               INVALID KEY
+                   SET SCAN-DONE TO TRUE
+           END-START
+           PERFORM UNTIL SCAN-DONE
+               READ NOTE-OVERFLOW-FILE NEXT
+                   AT END
+                       SET SCAN-DONE TO TRUE
+                   NOT AT END
+                       IF NO-TAXID = WS-TAXID-KEY
+                           COMPUTE WS-NEXT-SEQUENCE =
+                               NO-SEQUENCE-NO + 1
+                       ELSE
+                           SET SCAN-DONE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       9000-CLOSE-FILES.
+           CLOSE NOTE-TRANSACTION-FILE
+           CLOSE TAX-MASTER-FILE
+           CLOSE NOTE-OVERFLOW-FILE.
