@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPOST.
+      ******************************************************
+      *  TRANSACTION POST
+      *  Common posting routine for any program that changes
+      *  TAX-RECORD BALANCE.  Applies the signed amount to the
+      *  caller's copy of BALANCE and writes a matching entry
+      *  to the TAX-TRANSACTION-FILE so every post is backed
+      *  by transaction detail.  BALANCE is only advanced when
+      *  the detail write actually succeeds; LS-POST-OK tells
+      *  the caller which happened.  The caller is still
+      *  responsible for REWRITE of the master record.
+      *
+      *  When the caller passes a nonzero LS-INPUT-SEQ (TAXUPD's
+      *  restart-sensitive posts), this routine first checks
+      *  whether a detail already exists for this TAXID with that
+      *  same source sequence -- if so, the transaction was
+      *  already posted by an earlier attempt at this run (e.g.
+      *  a restart reprocessing an open group) and LS-POST-OK
+      *  comes back "D" instead of "Y" so the caller does not
+      *  advance BALANCE a second time.
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-TRANSACTION-FILE
+               ASSIGN TO "TAXTRAN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TT-KEY
+               ALTERNATE RECORD KEY IS TT-TAXID WITH DUPLICATES
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-TRANSACTION-FILE.
+       COPY "TAXTRAN.cobol".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS PIC XX.
+       01  WS-FILE-OPEN-SW PIC X VALUE "N".
+           88 TRAN-FILE-IS-OPEN VALUE "Y".
+       01  WS-TODAY-DATE PIC 9(6).
+       01  WS-NOW-TIME PIC 9(8).
+
+      * Disambiguates TAX-TRANSACTION-RECORDs that would
+      * otherwise share the same TAXID/date/time -- bumped on
+      * every call for the life of the run, same as NOTEAPND's
+      * overflow sequence does for NOTE-OVERFLOW-RECORD.
+       01  WS-SEQUENCE-COUNTER PIC 9(4) VALUE ZERO.
+       01  WS-DUP-FOUND-SW PIC X VALUE "N".
+           88 DUPLICATE-ALREADY-POSTED VALUE "Y".
+       01  WS-SCAN-EOF-SW PIC X VALUE "N".
+           88 NO-MORE-SCAN-RECORDS VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-TAXID PIC S9(9) USAGE IS COMP-3.
+       01  LS-TRANSACTION-TYPE PIC X(2).
+       01  LS-AMOUNT PIC S9(11)V99 USAGE IS COMP-3.
+       01  LS-BALANCE PIC S9(11)V99 USAGE IS COMP-3.
+       01  LS-INPUT-SEQ PIC 9(4).
+       01  LS-POST-OK PIC X.
+           88 POST-SUCCESSFUL VALUE "Y".
+           88 ALREADY-APPLIED VALUE "D".
+
+       PROCEDURE DIVISION USING LS-TAXID, LS-TRANSACTION-TYPE,
+               LS-AMOUNT, LS-BALANCE, LS-INPUT-SEQ, LS-POST-OK.
+       0000-MAIN.
+           IF NOT TRAN-FILE-IS-OPEN
+               PERFORM 1000-OPEN-TRANSACTION-FILE
+           END-IF
+
+           IF LS-INPUT-SEQ NOT = ZERO
+               PERFORM 1500-CHECK-ALREADY-POSTED
+           END-IF
+
+           IF DUPLICATE-ALREADY-POSTED
+               MOVE "D" TO LS-POST-OK
+           ELSE
+               ACCEPT WS-TODAY-DATE FROM DATE
+               ACCEPT WS-NOW-TIME FROM TIME
+               ADD 1 TO WS-SEQUENCE-COUNTER
+
+               MOVE LS-TAXID TO TT-TAXID
+               MOVE WS-TODAY-DATE TO TT-POST-DATE
+               MOVE WS-NOW-TIME TO TT-POST-TIME
+               MOVE WS-SEQUENCE-COUNTER TO TT-SEQUENCE-NO
+               MOVE LS-TRANSACTION-TYPE TO TT-TRANSACTION-TYPE
+               MOVE LS-AMOUNT TO TT-AMOUNT
+               MOVE LS-INPUT-SEQ TO TT-SOURCE-SEQ
+
+               WRITE TAX-TRANSACTION-RECORD
+                   INVALID KEY
+                       DISPLAY
+                           "TRANPOST: DUPLICATE TRANSACTION KEY FOR "
+                           "TAXID " LS-TAXID
+                       MOVE "N" TO LS-POST-OK
+                   NOT INVALID KEY
+                       ADD LS-AMOUNT TO LS-BALANCE
+                       MOVE "Y" TO LS-POST-OK
+               END-WRITE
+           END-IF
+
+           GOBACK.
+
+      * Walks every detail record already on file for this TAXID
+      * (oldest to newest, via the alternate key) looking for one
+      * carrying the same caller-supplied input sequence -- if
+      * found, this exact post was already applied and must not
+      * be applied again.
+       1500-CHECK-ALREADY-POSTED.
+           MOVE "N" TO WS-DUP-FOUND-SW
+           MOVE "N" TO WS-SCAN-EOF-SW
+           MOVE LS-TAXID TO TT-TAXID
+           START TAX-TRANSACTION-FILE KEY IS NOT LESS THAN TT-TAXID
+               INVALID KEY
+                   SET NO-MORE-SCAN-RECORDS TO TRUE
+           END-START
+           PERFORM UNTIL NO-MORE-SCAN-RECORDS
+               READ TAX-TRANSACTION-FILE NEXT
+                   AT END
+                       SET NO-MORE-SCAN-RECORDS TO TRUE
+                   NOT AT END
+                       IF TT-TAXID NOT = LS-TAXID
+                           SET NO-MORE-SCAN-RECORDS TO TRUE
+                       ELSE
+                           IF TT-SOURCE-SEQ = LS-INPUT-SEQ
+                               SET DUPLICATE-ALREADY-POSTED TO TRUE
+                               SET NO-MORE-SCAN-RECORDS TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1000-OPEN-TRANSACTION-FILE.
+           OPEN I-O TAX-TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = "35"
+               OPEN OUTPUT TAX-TRANSACTION-FILE
+               CLOSE TAX-TRANSACTION-FILE
+               OPEN I-O TAX-TRANSACTION-FILE
+           END-IF
+           SET TRAN-FILE-IS-OPEN TO TRUE.
