@@ -0,0 +1,9 @@
+       01  NOTE-OVERFLOW-RECORD.
+           03 NO-KEY.
+             05 NO-TAXID PIC S9(9) USAGE IS COMP-3.
+             05 NO-SEQUENCE-NO PIC 9(4).
+           03 NO-AUTHOR-ID PIC X(8).
+           03 NO-ENTRY-STAMP.
+             10 NO-ENTRY-DATE PIC 9(6).
+             10 NO-ENTRY-TIME PIC 9(9).
+           03 NO-TEXT PIC X(100).
